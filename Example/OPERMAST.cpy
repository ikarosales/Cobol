@@ -0,0 +1,17 @@
+000010*================================================================
+000020* COPYBOOK      :  OPERMAST
+000030* PURPOSE       :  RECORD LAYOUT FOR THE OPERATOR MASTER FILE.
+000040*                  ONE RECORD PER OPERATOR/JOB ID ENTITLED TO
+000050*                  RUN THE COBOLINIT REGRESSION CHECK.
+000060*
+000070* MODIFICATION HISTORY
+000080* ---------------------------------------------------------------
+000090* DATE       INIT  DESCRIPTION
+000100* ---------------------------------------------------------------
+000110* 2026-08-09 IKS   ORIGINAL COPYBOOK.
+000120*================================================================
+000130 
+000140 01  OPERMAST-RECORD.
+000150     05  OM-OPERATOR-ID              PIC X(16).
+000160     05  OM-OPERATOR-NAME            PIC X(16).
+000170     05  FILLER                      PIC X(08).
