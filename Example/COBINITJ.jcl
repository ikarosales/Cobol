@@ -0,0 +1,61 @@
+//COBINITJ JOB (ACCTNO),'COBOLINIT REGR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*============================================================
+//* JOB           :  COBINITJ
+//* PURPOSE       :  RUNS THE COBOLINIT REGRESSION SUITE
+//*                  (COBOLINITTEST) AND GATES THE DOWNSTREAM
+//*                  STEP ON ITS RETURN CODE.  RETURN-CODE 0
+//*                  MEANS ALL CASES PASSED, 4 MEANS A
+//*                  MISMATCH WAS FOUND, 8 MEANS A CALLED
+//*                  PROGRAM ABENDED/RETURNED A BAD STATUS.
+//*
+//* MODIFICATION HISTORY
+//* ------------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* ------------------------------------------------------------
+//* 2026-08-09 IKS   ORIGINAL JOB.
+//* 2026-08-09 IKS   ADDED A SYSIN PARM CARD TO STEP010 CARRYING THE
+//*                  SUBMITTING OPERATOR'S ID - CHANGE THIS CARD PER
+//*                  SUBMISSION TO RUN THE SUITE UNDER A DIFFERENT
+//*                  OPERATOR.
+//* 2026-08-09 IKS   ADDED A TESTCAS DD TO STEP010 - TEST CASES ARE
+//*                  NOW A DATA SET READ AT RUN TIME INSTEAD OF A
+//*                  COMPILED-IN TABLE, SO ADDING A CALLABLE PROGRAM TO
+//*                  THE SUITE NO LONGER NEEDS A RECOMPILE.
+//* 2026-08-09 IKS   STEP020 NOW RUNS COBOLPROD INSTEAD OF COBOLINIT.
+//*                  COBOLINIT IS A CALLABLE SUBPROGRAM WITH NO
+//*                  STANDALONE ENTRY LOGIC - EXEC PGM= CANNOT SUPPLY
+//*                  ITS LINKAGE PARAMETERS, SO RUNNING IT DIRECTLY AS
+//*                  A JCL STEP WOULD READ UNINITIALIZED STORAGE.
+//*                  COBOLPROD IS A REAL MAIN PROGRAM THAT SUPPLIES
+//*                  THOSE PARAMETERS ITSELF AND STANDS IN FOR THE
+//*                  PRODUCTION PROCESSING THAT THIS GATE PROTECTS.
+//*============================================================
+//*
+//STEP010  EXEC PGM=COBOLINITTEST
+//STEPLIB  DD DSN=PROD.COBOLINIT.LOADLIB,DISP=SHR
+//TESTLOG  DD DSN=PROD.COBOLINIT.TESTLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.COBOLINIT.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//OPERMAST DD DSN=PROD.COBOLINIT.OPERMAST,DISP=SHR
+//TESTCAS  DD DSN=PROD.COBOLINIT.TESTCAS,DISP=SHR
+//SYSIN    DD *
+OPER001
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*------------------------------------------------------------
+//* STEP020 ONLY RUNS WHEN STEP010 CAME BACK CLEAN (RC = 0).
+//* COND=(4,GE,STEP010) BYPASSES THIS STEP WHEN STEP010'S
+//* RETURN CODE IS 4 OR GREATER, I.E. ON A MISMATCH OR ABEND.
+//*------------------------------------------------------------
+//STEP020  EXEC PGM=COBOLPROD,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOLINIT.LOADLIB,DISP=SHR
+//OPERMAST DD DSN=PROD.COBOLINIT.OPERMAST,DISP=SHR
+//SYSIN    DD *
+OPER001
+/*
+//SYSOUT   DD SYSOUT=*
