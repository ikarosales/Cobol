@@ -0,0 +1,27 @@
+000010*================================================================
+000020* COPYBOOK      :  BOOK
+000030* PURPOSE       :  COMMON WORKING-STORAGE FIELDS SHARED BY ANY
+000040*                  PROGRAM IN THE COBOLINIT REGRESSION SUITE
+000050*                  (COBOLINIT, COBOLINITTEST, AND FUTURE TEST
+000060*                  PROGRAMS ADDED TO THE SUITE).
+000070*
+000080* MODIFICATION HISTORY
+000090* ---------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------------------------------------------------------------
+000120* 2024-01-10 IKS   ORIGINAL COPYBOOK (NO FIELDS DEFINED).
+000130* 2026-08-09 IKS   ADDED BK-COMMON-HEADER GROUP SO EVERY TEST
+000140*                  PROGRAM SHARES ONE BOOKKEEPING LAYOUT INSTEAD
+000150*                  OF REDEFINING THE SAME FIELDS DIFFERENTLY.
+000160* 2026-08-09 IKS   ADDED BK-VERSION SO A PROGRAM COMPILED
+000170*                  AGAINST AN OLDER COPY OF THIS BOOK CAN TELL
+000180*                  IT HAS DRIFTED OUT OF SYNC AT STARTUP, RATHER
+000190*                  THAN FAILING MYSTERIOUSLY PARTWAY THROUGH.
+000200*================================================================
+000210
+000220 01  BK-VERSION             PIC X(06) VALUE "BOOK02".
+000230 01  BK-COMMON-HEADER.
+000240     05  CH-RUN-DATE                 PIC 9(08).
+000250     05  CH-RUN-TIME                 PIC 9(08).
+000260     05  CH-JOB-ID                   PIC X(08).
+000270     05  CH-REQUESTING-OPERATOR      PIC X(16).
