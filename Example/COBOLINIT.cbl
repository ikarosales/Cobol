@@ -0,0 +1,160 @@
+000010*================================================================
+000020* PROGRAM-ID    :  COBOLINIT
+000030* AUTHOR        :  IKARO SALES
+000040* INSTALLATION  :  DATA PROCESSING - BATCH SUPPORT GROUP
+000050* DATE-WRITTEN  :  2024-01-10
+000060* DATE-COMPILED :  2026-08-09
+000070*
+000080* PURPOSE       :  CALLABLE SUBPROGRAM THAT RETURNS THE NAME,
+000090*                  STATUS, AND RUN TIMESTAMP TO ITS CALLER.
+000100*
+000110* MODIFICATION HISTORY
+000120* ---------------------------------------------------------------
+000130* DATE       INIT  DESCRIPTION
+000140* ---------------------------------------------------------------
+000150* 2024-01-10 IKS   ORIGINAL PROGRAM.  RETURNED A FIXED LITERAL
+000160*                  NAME AND NOTHING ELSE.
+000170* 2026-08-09 IKS   WIDENED CALLING INTERFACE TO RETURN A STATUS
+000180*                  CODE AND A RUN TIMESTAMP ALONGSIDE THE NAME.
+000190* 2026-08-09 IKS   NOW SHARES BK-COMMON-HEADER (VIA COPY BOOK)
+000200*                  WITH THE REST OF THE SUITE.
+000210* 2026-08-09 IKS   CALLER NOW PASSES AN OPERATOR/JOB ID.  SAIDA
+000220*                  IS LOOKED UP IN THE OPERATOR MASTER FILE
+000230*                  INSTEAD OF BEING A FIXED LITERAL.
+000240* 2026-08-09 IKS   CHECK BK-VERSION AT STARTUP AGAINST THE
+000250*                  VERSION THIS PROGRAM WAS COMPILED AGAINST SO
+000260*                  A STALE COPYBOOK DOES NOT FAIL SILENTLY.
+000270* 2026-08-09 IKS   BK-COMMON-HEADER IS NOW THE SOURCE FOR THE
+000280*                  RETURNED RUN TIMESTAMP INSTEAD OF A WRITE-ONLY
+000290*                  COPY OF IT.
+000300* 2026-08-09 IKS   CALLER NOW PASSES ITS OWN COMPILED-IN
+000310*                  BK-VERSION AS CALLER-BOOK-VERSION.  THE
+000320*                  VERSION CHECK COMPARES THAT AGAINST THIS
+000330*                  PROGRAM'S OWN BK-VERSION INSTEAD OF A
+000340*                  PRIVATE DUPLICATE LITERAL, SO A MISMATCH
+000350*                  BETWEEN TWO PROGRAMS COMPILED AGAINST
+000360*                  DIFFERENT COPIES OF BOOK IS ACTUALLY CAUGHT.
+000370*                  RUN-TIMESTAMP IS NOW STAMPED BEFORE THE
+000380*                  VERSION CHECK SO A REJECTED CALL STILL RETURNS
+000390*                  THE TIME OF THE ATTEMPT INSTEAD OF WHATEVER
+000400*                  WAS LEFT IN THE CALLER'S STORAGE.
+000410*================================================================
+000420 IDENTIFICATION DIVISION.
+000430 PROGRAM-ID. COBOLINIT.
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT OPERMAST-FILE ASSIGN TO OPERMAST
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS CI-FILE-STATUS.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  OPERMAST-FILE
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORD CONTAINS 40 CHARACTERS.
+000570     COPY OPERMAST.
+000580
+000590 WORKING-STORAGE SECTION.
+000600     COPY BOOK.
+000610 77  CI-FILE-STATUS              PIC X(02) VALUE SPACES.
+000620 77  CI-OPERATOR-SWITCH          PIC X(01) VALUE "N".
+000630     88  CI-OPERATOR-FOUND              VALUE "Y".
+000640     88  CI-OPERATOR-NOT-FOUND          VALUE "N".
+000650 77  CI-EOF-SWITCH               PIC X(01) VALUE "N".
+000660     88  CI-END-OF-FILE                 VALUE "Y".
+000670
+000680 LINKAGE SECTION.
+000690 01  OPERATOR-ID                 PIC X(16).
+000700 01  SAIDA                       PIC X(16).
+000710 01  COBOLINIT-STATUS            PIC 9(02).
+000720 01  RUN-TIMESTAMP.
+000730     05  RUN-TS-DATE             PIC 9(08).
+000740     05  RUN-TS-TIME             PIC 9(08).
+000750 01  CALLER-BOOK-VERSION         PIC X(06).
+000760
+000770 PROCEDURE DIVISION USING OPERATOR-ID, SAIDA, COBOLINIT-STATUS,
+000780         RUN-TIMESTAMP, CALLER-BOOK-VERSION.
+000790
+000800*----------------------------------------------------------
+000810* 0000-MAIN-PROCEDURE
+000820*----------------------------------------------------------
+000830 0000-MAIN-PROCEDURE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 0500-CHECK-BOOK-VERSION THRU 0500-EXIT.
+000860     IF COBOLINIT-STATUS NOT = ZERO
+000870         GO TO 0000-EXIT
+000880     END-IF.
+000890     PERFORM 2000-LOOKUP-OPERATOR THRU 2000-EXIT.
+000900 0000-EXIT.
+000910     GOBACK.
+000920
+000930*----------------------------------------------------------
+000940* 0500-CHECK-BOOK-VERSION
+000950* COMPARES THE CALLER'S OWN COMPILED-IN BOOK VERSION (PASSED ON
+000960* THE CALL) AGAINST THIS PROGRAM'S COMPILED-IN BOOK VERSION, SO
+000970* A MISMATCH BETWEEN CALLER AND CALLEE - NOT JUST A TYPO INSIDE
+000980* ONE PROGRAM'S OWN SOURCE - IS WHAT GETS CAUGHT.
+000990*----------------------------------------------------------
+001000 0500-CHECK-BOOK-VERSION.
+001010     IF CALLER-BOOK-VERSION NOT = BK-VERSION
+001020         DISPLAY "COBOLINIT - CALLER'S BOOK VERSION "
+001030             CALLER-BOOK-VERSION
+001040             " DOES NOT MATCH THIS PROGRAM'S " BK-VERSION
+001050         MOVE 8 TO COBOLINIT-STATUS
+001060     END-IF.
+001070 0500-EXIT.
+001080     EXIT.
+001090
+001100*----------------------------------------------------------
+001110* 1000-INITIALIZE
+001120*----------------------------------------------------------
+001130 1000-INITIALIZE.
+001140     MOVE ZERO TO COBOLINIT-STATUS.
+001150     MOVE SPACES TO SAIDA.
+001160     ACCEPT CH-RUN-DATE FROM DATE YYYYMMDD.
+001170     ACCEPT CH-RUN-TIME FROM TIME.
+001180     MOVE CH-RUN-DATE TO RUN-TS-DATE.
+001190     MOVE CH-RUN-TIME TO RUN-TS-TIME.
+001200 1000-EXIT.
+001210     EXIT.
+001220
+001230*----------------------------------------------------------
+001240* 2000-LOOKUP-OPERATOR
+001250*----------------------------------------------------------
+001260 2000-LOOKUP-OPERATOR.
+001270     SET CI-OPERATOR-NOT-FOUND TO TRUE.
+001280     OPEN INPUT OPERMAST-FILE.
+001290     IF CI-FILE-STATUS NOT = "00"
+001300         MOVE 8 TO COBOLINIT-STATUS
+001310         GO TO 2000-EXIT
+001320     END-IF.
+001330     PERFORM 2100-SEARCH-OPERATOR THRU 2100-EXIT
+001340         UNTIL CI-OPERATOR-FOUND OR CI-END-OF-FILE.
+001350     CLOSE OPERMAST-FILE.
+001360     IF CI-OPERATOR-FOUND
+001370         MOVE OM-OPERATOR-NAME TO SAIDA
+001380     ELSE
+001390         MOVE 8 TO COBOLINIT-STATUS
+001400     END-IF.
+001410 2000-EXIT.
+001420     EXIT.
+001430
+001440*----------------------------------------------------------
+001450* 2100-SEARCH-OPERATOR
+001460*----------------------------------------------------------
+001470 2100-SEARCH-OPERATOR.
+001480     READ OPERMAST-FILE
+001490         AT END
+001500             SET CI-END-OF-FILE TO TRUE
+001510     END-READ.
+001520     IF NOT CI-END-OF-FILE
+001530         IF OM-OPERATOR-ID = OPERATOR-ID
+001540             SET CI-OPERATOR-FOUND TO TRUE
+001550         END-IF
+001560     END-IF.
+001570 2100-EXIT.
+001580     EXIT.
+001590
+001600 END PROGRAM COBOLINIT.
