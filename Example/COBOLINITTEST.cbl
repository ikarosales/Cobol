@@ -1,18 +1,382 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLINITTEST.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 SAIDA      PIC X(16).
-           01 PROGNAME   PIC X(16) VALUE "COBOLINIT".
-           COPY BOOK.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           CALL 'COBOLINIT' USING SAIDA.
-           IF SAIDA = "Ikaro Sales"
-             DISPLAY "OK"
-           ELSE
-             DISPLAY "Error"
-           END-IF
-            STOP RUN.
-       END PROGRAM COBOLINITTEST.
\ No newline at end of file
+000010*================================================================
+000020* PROGRAM-ID    :  COBOLINITTEST
+000030* AUTHOR        :  IKARO SALES
+000040* INSTALLATION  :  DATA PROCESSING - BATCH SUPPORT GROUP
+000050* DATE-WRITTEN  :  2024-01-10
+000060* DATE-COMPILED :  2026-08-09
+000070*
+000080* PURPOSE       :  DRIVES A TABLE OF REGRESSION TEST CASES AGAINST
+000090*                  THE CALLABLE PROGRAMS IN THIS SUITE.
+000100*
+000110* MODIFICATION HISTORY
+000120* ---------------------------------------------------------------
+000130* DATE       INIT  DESCRIPTION
+000140* ---------------------------------------------------------------
+000150* 2024-01-10 IKS   ORIGINAL PROGRAM.  SINGLE HARDCODED CALL TO
+000160*                  COBOLINIT COMPARED AGAINST ONE LITERAL.
+000170* 2026-08-09 IKS   REPLACED THE SINGLE HARDCODED CALL WITH A
+000180*                  TEST-CASE TABLE DRIVEN BY PERFORM VARYING SO
+000190*                  NEW CALLABLE PROGRAMS CAN BE ADDED AS A ROW.
+000200* 2026-08-09 IKS   SET RETURN-CODE (0/4/8) ON EXIT SO THE JOB
+000210*                  SCHEDULER CAN GATE ON THE OUTCOME INSTEAD OF
+000220*                  SOMEONE READING THE CONSOLE DISPLAY BY HAND.
+000230* 2026-08-09 IKS   WIDENED THE CALL INTERFACE TO RECEIVE BACK A
+000240*                  STATUS CODE AND RUN TIMESTAMP FROM COBOLINIT
+000250*                  SO AN INTERNAL ERROR CAN BE TOLD APART FROM A
+000260*                  PLAIN NAME MISMATCH (RETURN-CODE 8 VS 4).
+000270* 2026-08-09 IKS   POPULATE BK-COMMON-HEADER (FROM BOOK) AT
+000280*                  STARTUP NOW THAT THE COPYBOOK CARRIES IT.
+000290* 2026-08-09 IKS   ADDED TESTLOG, A RETAINED HISTORY OF EVERY
+000300*                  TEST CASE RUN (EXPECTED/ACTUAL/PASS-FAIL),
+000310*                  SO RESULTS SURVIVE AFTER THE CONSOLE SCROLLS.
+000320* 2026-08-09 IKS   FAILURE DISPLAY NOW SHOWS THE EXPECTED AND
+000330*                  ACTUAL VALUES INSTEAD OF A BARE "Error".
+000340* 2026-08-09 IKS   COBOLINIT NOW TAKES AN OPERATOR/JOB ID AND
+000350*                  LOOKS THE NAME UP ITSELF, SO PROGNAME HERE
+000360*                  BECOMES THE OPERATOR ID PASSED ON THE CALL.
+000370* 2026-08-09 IKS   ADDED AUDITLOG - ONE RECORD PER EXECUTION OF
+000380*                  THIS JOB (WHO RAN IT, WHEN, AND THE OVERALL
+000390*                  OK/ERROR OUTCOME) SEPARATE FROM THE PER-CASE
+000400*                  DETAIL IN TESTLOG.
+000410* 2026-08-09 IKS   CHECK BK-VERSION AT STARTUP AGAINST THE
+000420*                  VERSION THIS PROGRAM WAS COMPILED AGAINST SO
+000430*                  A STALE COPYBOOK DOES NOT FAIL SILENTLY.
+000440* 2026-08-09 IKS   OPERATOR ID IS NOW READ FROM AN OPTIONAL SYSIN
+000450*                  PARM CARD INSTEAD OF BEING A FIXED COMPILE-TIME
+000460*                  LITERAL, SO DIFFERENT STAFF CAN SUBMIT THE JOB
+000470*                  UNDER THEIR OWN IDENTITY.  NO CARD PRESENT
+000480*                  FALLS BACK TO THE DEFAULT OPERATOR ID.
+000490* 2026-08-09 IKS   TESTLOG/AUDITLOG NOW TAKE THEIR TIMESTAMP,
+000500*                  JOB ID, AND OPERATOR ID FROM BK-COMMON-HEADER
+000510*                  INSTEAD OF SEPARATELY-DECLARED LOCAL ITEMS.
+000520* 2026-08-09 IKS   A BOOK VERSION MISMATCH NOW STILL OPENS THE
+000530*                  LOGS AND WRITES AN AUDIT RECORD BEFORE THE
+000540*                  JOB STOPS, INSTEAD OF LEAVING NO TRAIL OF WHY
+000550*                  THE RUN FAILED.
+000560* 2026-08-09 IKS   TEST CASES ARE NOW LOADED AT RUN TIME FROM A
+000570*                  TESTCASES FILE INSTEAD OF A COMPILE-TIME TABLE
+000580*                  LITERAL - ADDING A CALLABLE PROGRAM TO THE
+000590*                  SUITE IS NOW A NEW TESTCASES RECORD, NOT A
+000600*                  SOURCE CHANGE AND A RECOMPILE.  DROPPED THE OWN
+000610*                  BOOK-VERSION SELF-CHECK (IT ONLY COMPARED THIS
+000620*                  PROGRAM'S COMPILED-IN VERSION AGAINST A PRIVATE
+000630*                  DUPLICATE LITERAL IN THE SAME SOURCE, WHICH
+000640*                  COULD NEVER CATCH COBOLINIT AND COBOLINITTEST
+000650*                  DRIFTING APART); COBOLINIT NOW DOES A REAL
+000660*                  CROSS-PROGRAM CHECK USING THE BK-VERSION
+000670*                  PASSED ON THE CALL BELOW.
+000680*================================================================
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. COBOLINITTEST.
+000710
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT TESTLOG-FILE ASSIGN TO TESTLOG
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS TL-FILE-STATUS.
+000780
+000790     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS AL-FILE-STATUS.
+000820
+000830     SELECT PARM-FILE ASSIGN TO SYSIN
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS PF-FILE-STATUS.
+000860
+000870     SELECT TESTCASES-FILE ASSIGN TO TESTCAS
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS TC-FILE-STATUS.
+000900
+000910 DATA DIVISION.
+000920 FILE SECTION.
+000930 FD  TESTLOG-FILE
+000940     LABEL RECORDS ARE STANDARD
+000950     RECORD CONTAINS 80 CHARACTERS.
+000960 01  TESTLOG-RECORD.
+000970     05  TL-TEST-ID                  PIC X(16).
+000980     05  FILLER                      PIC X(01).
+000990     05  TL-EXPECTED-VALUE           PIC X(16).
+001000     05  FILLER                      PIC X(01).
+001010     05  TL-ACTUAL-VALUE             PIC X(16).
+001020     05  FILLER                      PIC X(01).
+001030     05  TL-PASS-FAIL                PIC X(04).
+001040     05  FILLER                      PIC X(01).
+001050     05  TL-RUN-TIMESTAMP            PIC X(16).
+001060     05  FILLER                      PIC X(08).
+001070
+001080 FD  AUDIT-FILE
+001090     LABEL RECORDS ARE STANDARD
+001100     RECORD CONTAINS 60 CHARACTERS.
+001110 01  AUDIT-RECORD.
+001120     05  AL-RUN-TIMESTAMP            PIC X(16).
+001130     05  FILLER                      PIC X(01).
+001140     05  AL-JOB-ID                   PIC X(08).
+001150     05  FILLER                      PIC X(01).
+001160     05  AL-OPERATOR-ID              PIC X(16).
+001170     05  FILLER                      PIC X(01).
+001180     05  AL-RESULT                   PIC X(05).
+001190     05  FILLER                      PIC X(12).
+001200
+001210 FD  PARM-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  PARM-RECORD.
+001240     05  PARM-OPERATOR-ID            PIC X(16).
+001250
+001260*----------------------------------------------------------
+001270* TESTCASES-FILE - ONE RECORD PER CALLABLE PROGRAM UNDER
+001280* TEST.  ADD A NEW CALLABLE PROGRAM TO THIS SUITE BY
+001290* APPENDING A RECORD HERE - NO SOURCE CHANGE OR RECOMPILE
+001300* OF THIS PROGRAM IS NEEDED.
+001310*----------------------------------------------------------
+001320 FD  TESTCASES-FILE
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORD CONTAINS 32 CHARACTERS.
+001350 01  TESTCASES-RECORD.
+001360     05  TCR-PROGRAM-ID              PIC X(16).
+001370     05  TCR-EXPECTED-VALUE          PIC X(16).
+001380
+001390 WORKING-STORAGE SECTION.
+001400 01  SAIDA                           PIC X(16).
+001410 01  OPERATOR-ID                     PIC X(16) VALUE "OPER001".
+001420 01  COBOLINIT-STATUS                PIC 9(02) VALUE ZERO.
+001430 01  RUN-TIMESTAMP.
+001440     05  RUN-TS-DATE                 PIC 9(08).
+001450     05  RUN-TS-TIME                 PIC 9(08).
+001460     COPY BOOK.
+001470
+001480 77  TC-TABLE-COUNT                  PIC 9(02) VALUE ZERO.
+001490 77  TC-TABLE-MAX                    PIC 9(02) VALUE 50.
+001500
+001510*----------------------------------------------------------
+001520* REGRESSION TEST-CASE TABLE - LOADED AT RUN TIME FROM
+001530* TESTCASES-FILE BY 0600-LOAD-TESTCASES, ONE ROW PER RECORD.
+001540*----------------------------------------------------------
+001550 01  CT-TEST-TABLE.
+001560     05  CT-TEST-CASE OCCURS 1 TO 50 TIMES
+001570             DEPENDING ON TC-TABLE-COUNT
+001580             INDEXED BY TC-IDX.
+001590         10  TC-PROGRAM-ID           PIC X(16).
+001600         10  TC-EXPECTED-VALUE       PIC X(16).
+001610
+001620 77  CT-OVERALL-RC                   PIC 9(02) VALUE ZERO.
+001630 77  TL-FILE-STATUS                  PIC X(02) VALUE SPACES.
+001640 77  AL-FILE-STATUS                  PIC X(02) VALUE SPACES.
+001650 77  PF-FILE-STATUS                  PIC X(02) VALUE SPACES.
+001660 77  PF-EOF-SWITCH                   PIC X(01) VALUE "N".
+001670     88  PF-END-OF-FILE                     VALUE "Y".
+001680 77  TC-FILE-STATUS                  PIC X(02) VALUE SPACES.
+001690 77  TC-EOF-SWITCH                   PIC X(01) VALUE "N".
+001700     88  TC-END-OF-FILE                      VALUE "Y".
+001710 77  CT-CALLED-PROGRAM               PIC X(16).
+001720 77  CT-CASE-RESULT                  PIC X(04).
+001730 77  CT-RUN-RESULT                   PIC X(05).
+001740
+001750*----------------------------------------------------------
+001760* 0000-MAIN-PROCEDURE
+001770*----------------------------------------------------------
+001780 PROCEDURE DIVISION.
+001790 0000-MAIN-PROCEDURE.
+001800     PERFORM 0600-LOAD-TESTCASES THRU 0600-EXIT.
+001810     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001820     IF TC-TABLE-COUNT > ZERO
+001830         PERFORM 2000-PROCESS-TEST-CASE THRU 2000-EXIT
+001840             VARYING TC-IDX FROM 1 BY 1
+001850             UNTIL TC-IDX > TC-TABLE-COUNT
+001860     END-IF.
+001870     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001880 0000-EXIT.
+001890     STOP RUN.
+001900
+001910*----------------------------------------------------------
+001920* 0600-LOAD-TESTCASES
+001930* LOADS CT-TEST-TABLE FROM TESTCASES-FILE AT RUN TIME.  A
+001940* MISSING FILE OR AN EMPTY FILE IS TREATED AS A CONFIGURATION
+001950* ERROR (RC 8) RATHER THAN A SILENT "ZERO CASES, ALL PASSED".
+001960* THE LOAD LOOP ALSO STOPS AT TC-TABLE-MAX ROWS - IF
+001970* TESTCASES-FILE STILL HAD RECORDS LEFT UNREAD AT THAT POINT,
+001980* THAT IS ALSO A CONFIGURATION ERROR (RC 8) RATHER THAN A
+001990* SILENT TRUNCATION OF THE RUN TO THE FIRST TC-TABLE-MAX ROWS.
+002000*----------------------------------------------------------
+002010 0600-LOAD-TESTCASES.
+002020     MOVE ZERO TO TC-TABLE-COUNT.
+002030     OPEN INPUT TESTCASES-FILE.
+002040     IF TC-FILE-STATUS NOT = "00"
+002050         DISPLAY "COBOLINITTEST - UNABLE TO OPEN TESTCASES - "
+002060             "STATUS " TC-FILE-STATUS
+002070         MOVE 8 TO CT-OVERALL-RC
+002080         GO TO 0600-EXIT
+002090     END-IF.
+002100     PERFORM 0650-READ-TESTCASE THRU 0650-EXIT
+002110         UNTIL TC-END-OF-FILE OR TC-TABLE-COUNT = TC-TABLE-MAX.
+002120     IF NOT TC-END-OF-FILE
+002130         DISPLAY "COBOLINITTEST - TESTCASES HAS MORE THAN "
+002140             TC-TABLE-MAX " ROWS - RUN TRUNCATED"
+002150         MOVE 8 TO CT-OVERALL-RC
+002160     END-IF.
+002170     CLOSE TESTCASES-FILE.
+002180     IF TC-TABLE-COUNT = ZERO
+002190         DISPLAY "COBOLINITTEST - TESTCASES CONTAINED NO ROWS"
+002200         MOVE 8 TO CT-OVERALL-RC
+002210     END-IF.
+002220 0600-EXIT.
+002230     EXIT.
+002240
+002250*----------------------------------------------------------
+002260* 0650-READ-TESTCASE
+002270*----------------------------------------------------------
+002280 0650-READ-TESTCASE.
+002290     READ TESTCASES-FILE
+002300         AT END
+002310             SET TC-END-OF-FILE TO TRUE
+002320     END-READ.
+002330     IF NOT TC-END-OF-FILE
+002340         ADD 1 TO TC-TABLE-COUNT
+002350         MOVE TCR-PROGRAM-ID TO TC-PROGRAM-ID (TC-TABLE-COUNT)
+002360         MOVE TCR-EXPECTED-VALUE
+002370             TO TC-EXPECTED-VALUE (TC-TABLE-COUNT)
+002380     END-IF.
+002390 0650-EXIT.
+002400     EXIT.
+002410
+002420*----------------------------------------------------------
+002430* 1000-INITIALIZE
+002440*----------------------------------------------------------
+002450 1000-INITIALIZE.
+002460     PERFORM 1100-READ-OPERATOR-PARM THRU 1100-EXIT.
+002470     ACCEPT CH-RUN-DATE FROM DATE YYYYMMDD.
+002480     ACCEPT CH-RUN-TIME FROM TIME.
+002490     MOVE "COBINITJ" TO CH-JOB-ID.
+002500     MOVE OPERATOR-ID TO CH-REQUESTING-OPERATOR.
+002510     OPEN EXTEND TESTLOG-FILE.
+002520     IF TL-FILE-STATUS NOT = "00"
+002530         OPEN OUTPUT TESTLOG-FILE
+002540         IF TL-FILE-STATUS NOT = "00"
+002550             DISPLAY "COBOLINITTEST - UNABLE TO OPEN TESTLOG - "
+002560                 "STATUS " TL-FILE-STATUS
+002570             MOVE 8 TO CT-OVERALL-RC
+002580         END-IF
+002590     END-IF.
+002600     OPEN EXTEND AUDIT-FILE.
+002610     IF AL-FILE-STATUS NOT = "00"
+002620         OPEN OUTPUT AUDIT-FILE
+002630         IF AL-FILE-STATUS NOT = "00"
+002640             DISPLAY "COBOLINITTEST - UNABLE TO OPEN AUDITLOG - "
+002650                 "STATUS " AL-FILE-STATUS
+002660             MOVE 8 TO CT-OVERALL-RC
+002670         END-IF
+002680     END-IF.
+002690 1000-EXIT.
+002700     EXIT.
+002710
+002720*----------------------------------------------------------
+002730* 1100-READ-OPERATOR-PARM
+002740* OPTIONAL SYSIN CARD CARRYING THE RUNNING OPERATOR'S ID.
+002750* NO CARD (OR NO SYSIN DD AT ALL) LEAVES THE DEFAULT
+002760* OPERATOR-ID VALUE IN PLACE.
+002770*----------------------------------------------------------
+002780 1100-READ-OPERATOR-PARM.
+002790     OPEN INPUT PARM-FILE.
+002800     IF PF-FILE-STATUS = "00"
+002810         READ PARM-FILE
+002820             AT END SET PF-END-OF-FILE TO TRUE
+002830         END-READ
+002840         IF NOT PF-END-OF-FILE AND PARM-OPERATOR-ID NOT = SPACES
+002850             MOVE PARM-OPERATOR-ID TO OPERATOR-ID
+002860         END-IF
+002870         CLOSE PARM-FILE
+002880     END-IF.
+002890 1100-EXIT.
+002900     EXIT.
+002910
+002920*----------------------------------------------------------
+002930* 2000-PROCESS-TEST-CASE
+002940* PASSES THIS PROGRAM'S OWN COMPILED-IN BK-VERSION ON
+002950* THE CALL SO THE CALLED PROGRAM CAN TELL WHETHER IT WAS
+002960* COMPILED AGAINST A DIFFERENT COPY OF BOOK THAN THIS ONE.
+002970*----------------------------------------------------------
+002980 2000-PROCESS-TEST-CASE.
+002990     MOVE TC-PROGRAM-ID (TC-IDX) TO CT-CALLED-PROGRAM.
+003000     MOVE SPACES TO SAIDA.
+003010     MOVE ZERO TO COBOLINIT-STATUS.
+003020     MOVE ZERO TO RUN-TIMESTAMP.
+003030     CALL CT-CALLED-PROGRAM USING OPERATOR-ID, SAIDA,
+003040             COBOLINIT-STATUS, RUN-TIMESTAMP, BK-VERSION.
+003050     MOVE RUN-TS-DATE TO CH-RUN-DATE.
+003060     MOVE RUN-TS-TIME TO CH-RUN-TIME.
+003070     IF COBOLINIT-STATUS NOT = ZERO
+003080         DISPLAY "Error - " CT-CALLED-PROGRAM
+003090             " returned status " COBOLINIT-STATUS
+003100         MOVE "ABND" TO CT-CASE-RESULT
+003110         MOVE 8 TO CT-OVERALL-RC
+003120     ELSE IF SAIDA = TC-EXPECTED-VALUE (TC-IDX)
+003130         DISPLAY "OK"
+003140         MOVE "PASS" TO CT-CASE-RESULT
+003150     ELSE
+003160         DISPLAY "Error - expected " TC-EXPECTED-VALUE (TC-IDX)
+003170             " got " SAIDA
+003180         MOVE "FAIL" TO CT-CASE-RESULT
+003190         IF CT-OVERALL-RC < 4
+003200             MOVE 4 TO CT-OVERALL-RC
+003210         END-IF
+003220     END-IF.
+003230     PERFORM 8000-WRITE-TESTLOG-RECORD THRU 8000-EXIT.
+003240 2000-EXIT.
+003250     EXIT.
+003260
+003270*----------------------------------------------------------
+003280* 8000-WRITE-TESTLOG-RECORD
+003290*----------------------------------------------------------
+003300 8000-WRITE-TESTLOG-RECORD.
+003310     MOVE SPACES TO TESTLOG-RECORD.
+003320     MOVE TC-PROGRAM-ID (TC-IDX) TO TL-TEST-ID.
+003330     MOVE TC-EXPECTED-VALUE (TC-IDX) TO TL-EXPECTED-VALUE.
+003340     MOVE SAIDA TO TL-ACTUAL-VALUE.
+003350     MOVE CT-CASE-RESULT TO TL-PASS-FAIL.
+003360     MOVE CH-RUN-DATE TO TL-RUN-TIMESTAMP (1:8).
+003370     MOVE CH-RUN-TIME TO TL-RUN-TIMESTAMP (9:8).
+003380     WRITE TESTLOG-RECORD.
+003390     IF TL-FILE-STATUS NOT = "00"
+003400         DISPLAY "COBOLINITTEST - TESTLOG WRITE FAILED - STATUS "
+003410             TL-FILE-STATUS
+003420         MOVE 8 TO CT-OVERALL-RC
+003430     END-IF.
+003440 8000-EXIT.
+003450     EXIT.
+003460
+003470*----------------------------------------------------------
+003480* 8500-WRITE-AUDIT-RECORD
+003490*----------------------------------------------------------
+003500 8500-WRITE-AUDIT-RECORD.
+003510     IF CT-OVERALL-RC = ZERO
+003520         MOVE "OK" TO CT-RUN-RESULT
+003530     ELSE
+003540         MOVE "Error" TO CT-RUN-RESULT
+003550     END-IF.
+003560     MOVE SPACES TO AUDIT-RECORD.
+003570     MOVE CH-RUN-DATE TO AL-RUN-TIMESTAMP (1:8).
+003580     MOVE CH-RUN-TIME TO AL-RUN-TIMESTAMP (9:8).
+003590     MOVE CH-JOB-ID TO AL-JOB-ID.
+003600     MOVE CH-REQUESTING-OPERATOR TO AL-OPERATOR-ID.
+003610     MOVE CT-RUN-RESULT TO AL-RESULT.
+003620     WRITE AUDIT-RECORD.
+003630     IF AL-FILE-STATUS NOT = "00"
+003640         DISPLAY "COBOLINITTEST - AUDITLOG WRITE FAILED - STATUS "
+003650             AL-FILE-STATUS
+003660         MOVE 8 TO CT-OVERALL-RC
+003670     END-IF.
+003680 8500-EXIT.
+003690     EXIT.
+003700
+003710*----------------------------------------------------------
+003720* 9000-TERMINATE
+003730*----------------------------------------------------------
+003740 9000-TERMINATE.
+003750     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+003760     CLOSE TESTLOG-FILE.
+003770     CLOSE AUDIT-FILE.
+003780     MOVE CT-OVERALL-RC TO RETURN-CODE.
+003790 9000-EXIT.
+003800     EXIT.
+003810
+003820 END PROGRAM COBOLINITTEST.
