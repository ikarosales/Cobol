@@ -0,0 +1,117 @@
+000010*================================================================
+000020* PROGRAM-ID    :  COBOLPROD
+000030* AUTHOR        :  IKARO SALES
+000040* INSTALLATION  :  DATA PROCESSING - BATCH SUPPORT GROUP
+000050* DATE-WRITTEN  :  2026-08-09
+000060* DATE-COMPILED :  2026-08-09
+000070*
+000080* PURPOSE       :  STAND-IN FOR THE REAL DOWNSTREAM PRODUCTION
+000090*                  STEP THAT RUNS ONLY AFTER COBOLINITTEST (IN
+000100*                  COBINITJ'S STEP010) COMES BACK CLEAN.  UNLIKE
+000110*                  COBOLINIT, THIS IS A STANDALONE MAIN PROGRAM -
+000120*                  IT SUPPLIES COBOLINIT'S REQUIRED CALLING
+000130*                  PARAMETERS ITSELF, SO IT CAN BE RUN DIRECTLY
+000140*                  AS A JCL STEP (EXEC PGM=) WITHOUT A PARM= TO
+000150*                  FEED A LINKAGE SECTION.
+000160*
+000170* MODIFICATION HISTORY
+000180* ---------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------------------------------------------------------------
+000210* 2026-08-09 IKS   ORIGINAL PROGRAM.  REPLACES COBINITJ'S STEP020,
+000220*                  WHICH PREVIOUSLY RAN COBOLINIT ITSELF AS A BARE
+000230*                  JCL STEP - COBOLINIT HAS NO STANDALONE ENTRY
+000240*                  LOGIC AND NO WAY FOR EXEC PGM= TO SATISFY ITS
+000250*                  FOUR (NOW FIVE) LINKAGE PARAMETERS, SO THAT
+000260*                  STEP WAS CERTAIN TO FAIL ON A REAL RUN.
+000270*================================================================
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. COBOLPROD.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARM-FILE ASSIGN TO SYSIN
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS PF-FILE-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  PARM-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  PARM-RECORD.
+000430     05  PARM-OPERATOR-ID            PIC X(16).
+000440
+000450 WORKING-STORAGE SECTION.
+000460 01  OPERATOR-ID                     PIC X(16) VALUE "OPER001".
+000470 01  SAIDA                           PIC X(16).
+000480 01  COBOLINIT-STATUS                PIC 9(02) VALUE ZERO.
+000490 01  RUN-TIMESTAMP.
+000500     05  RUN-TS-DATE                 PIC 9(08).
+000510     05  RUN-TS-TIME                 PIC 9(08).
+000520     COPY BOOK.
+000530
+000540 77  PF-FILE-STATUS                  PIC X(02) VALUE SPACES.
+000550 77  PF-EOF-SWITCH                   PIC X(01) VALUE "N".
+000560     88  PF-END-OF-FILE                      VALUE "Y".
+000570
+000580 PROCEDURE DIVISION.
+000590*----------------------------------------------------------
+000600* 0000-MAIN-PROCEDURE
+000610*----------------------------------------------------------
+000620 0000-MAIN-PROCEDURE.
+000630     PERFORM 1100-READ-OPERATOR-PARM THRU 1100-EXIT.
+000640     PERFORM 2000-RESOLVE-OPERATOR THRU 2000-EXIT.
+000650     IF COBOLINIT-STATUS NOT = ZERO
+000660         DISPLAY "COBOLPROD - UNABLE TO RESOLVE OPERATOR ID - "
+000670             "STATUS " COBOLINIT-STATUS
+000680         MOVE 8 TO RETURN-CODE
+000690     ELSE
+000700         PERFORM 3000-RUN-PRODUCTION THRU 3000-EXIT
+000710         MOVE ZERO TO RETURN-CODE
+000720     END-IF.
+000730 0000-EXIT.
+000740     STOP RUN.
+000750
+000760*----------------------------------------------------------
+000770* 1100-READ-OPERATOR-PARM
+000780* OPTIONAL SYSIN CARD CARRYING THE RUNNING OPERATOR'S ID.
+000790* NO CARD (OR NO SYSIN DD AT ALL) LEAVES THE DEFAULT
+000800* OPERATOR-ID VALUE IN PLACE.
+000810*----------------------------------------------------------
+000820 1100-READ-OPERATOR-PARM.
+000830     OPEN INPUT PARM-FILE.
+000840     IF PF-FILE-STATUS = "00"
+000850         READ PARM-FILE
+000860             AT END SET PF-END-OF-FILE TO TRUE
+000870         END-READ
+000880         IF NOT PF-END-OF-FILE AND PARM-OPERATOR-ID NOT = SPACES
+000890             MOVE PARM-OPERATOR-ID TO OPERATOR-ID
+000900         END-IF
+000910         CLOSE PARM-FILE
+000920     END-IF.
+000930 1100-EXIT.
+000940     EXIT.
+000950
+000960*----------------------------------------------------------
+000970* 2000-RESOLVE-OPERATOR
+000980*----------------------------------------------------------
+000990 2000-RESOLVE-OPERATOR.
+001000     MOVE SPACES TO SAIDA.
+001010     MOVE ZERO TO COBOLINIT-STATUS.
+001020     MOVE ZERO TO RUN-TIMESTAMP.
+001030     CALL "COBOLINIT" USING OPERATOR-ID, SAIDA, COBOLINIT-STATUS,
+001040             RUN-TIMESTAMP, BK-VERSION.
+001050 2000-EXIT.
+001060     EXIT.
+001070
+001080*----------------------------------------------------------
+001090* 3000-RUN-PRODUCTION
+001100*----------------------------------------------------------
+001110 3000-RUN-PRODUCTION.
+001120     DISPLAY "COBOLPROD - RUNNING PRODUCTION PROCESSING FOR "
+001130         "OPERATOR " OPERATOR-ID " (" SAIDA ")".
+001140 3000-EXIT.
+001150     EXIT.
+001160
+001170 END PROGRAM COBOLPROD.
